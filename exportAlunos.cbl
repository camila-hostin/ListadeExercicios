@@ -0,0 +1,273 @@
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "exportAlunos".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.txt"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           alternate record key is fd-turma with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqExportAlunos assign to "exportAlunos.csv"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqExportAlunos.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqCadastroAlunos.
+
+           copy "fdAlunos.cpy".
+
+       fd arqExportAlunos.
+
+       01 exp-linha                                 pic  x(250).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadastroAlunos                   pic  9(02).
+       77 ws-fs-arqExportAlunos                     pic  9(02).
+       77 ws-fim-arquivo                            pic  x(01) value 'N'.
+       77 ws-qtd-exportados                         pic  9(05) value 0.
+
+       77 ws-edit-nota1                             pic  z9.99.
+       77 ws-edit-nota2                             pic  z9.99.
+       77 ws-edit-nota3                             pic  z9.99.
+       77 ws-edit-nota4                             pic  z9.99.
+       77 ws-edit-media                             pic  z9.99.
+
+      *>  campos de texto entre aspas, para o caso de enderecos/nomes
+      *>  com virgula (padrao csv)
+       77 ws-csv-aluno                              pic  x(52).
+       77 ws-csv-endereco                           pic  x(72).
+       77 ws-csv-mae                                 pic  x(52).
+       77 ws-csv-pai                                 pic  x(52).
+       77 ws-csv-telefone                            pic  x(32).
+
+      *>  area de trabalho usada para montar cada campo entre aspas
+       77 ws-csv-src                                pic  x(35).
+       77 ws-csv-out                                pic  x(72).
+
+      *>  variáveis de mensagem de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>----------------- apresentação do problema ----------------------<*
+      *>  Exportação do cadastro de alunos: lê sequencialmente todo o
+      *>arqCadastroAlunos.txt e grava em exportAlunos.csv uma linha por
+      *>aluno (código, aluno, endereço, mãe, pai, telefone, notas 1 a 4
+      *>e média), separados por vírgula, para uso em outras ferramentas.
+      *>Os campos de texto vão entre aspas (padrão csv), já que endereço,
+      *>mãe, pai e telefone podem conter vírgula.
+      *>-----------------------------------------------------------------<*
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos <> 00 then
+                   move 1 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCadastroAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           open output arqExportAlunos
+
+               if ws-fs-arqExportAlunos <> 00 then
+                   move 2 to ws-msn-erro-ofsset
+                   move ws-fs-arqExportAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqExportAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>       cabeçalho do csv
+           move 'codigo,aluno,endereco,mae,pai,telefone,nota1,nota2,nota3,nota4,media'
+             to exp-linha
+           write exp-linha
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadastroAlunos
+               at end
+                   move 'S' to ws-fim-arquivo
+           end-read
+
+           perform until ws-fim-arquivo = 'S'
+
+               perform exporta-aluno
+
+               read arqCadastroAlunos
+                   at end
+                       move 'S' to ws-fim-arquivo
+               end-read
+
+           end-perform
+
+           display ' '
+           display 'Alunos exportados: ' ws-qtd-exportados
+           display 'Arquivo gerado em exportAlunos.csv'
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  grava no csv a linha de um aluno
+      *>------------------------------------------------------------------------
+       exporta-aluno section.
+
+           move fd-nota1 to ws-edit-nota1
+           move fd-nota2 to ws-edit-nota2
+           move fd-nota3 to ws-edit-nota3
+           move fd-nota4 to ws-edit-nota4
+           move fd-media to ws-edit-media
+
+      *>       campos de texto vao entre aspas, pois podem conter
+      *>       virgula (endereco, por exemplo)
+           move fd-aluno to ws-csv-src
+           perform formata-campo-csv
+           move ws-csv-out to ws-csv-aluno
+
+           move fd-endereco to ws-csv-src
+           perform formata-campo-csv
+           move ws-csv-out to ws-csv-endereco
+
+           move fd-mae to ws-csv-src
+           perform formata-campo-csv
+           move ws-csv-out to ws-csv-mae
+
+           move fd-pai to ws-csv-src
+           perform formata-campo-csv
+           move ws-csv-out to ws-csv-pai
+
+           move fd-telefone to ws-csv-src
+           perform formata-campo-csv
+           move ws-csv-out to ws-csv-telefone
+
+           move spaces to exp-linha
+
+           string fd-cod-aluno                delimited by size
+                  ','                         delimited by size
+                  function trim(ws-csv-aluno)  delimited by size
+                  ','                         delimited by size
+                  function trim(ws-csv-endereco) delimited by size
+                  ','                         delimited by size
+                  function trim(ws-csv-mae)   delimited by size
+                  ','                         delimited by size
+                  function trim(ws-csv-pai)   delimited by size
+                  ','                         delimited by size
+                  function trim(ws-csv-telefone) delimited by size
+                  ','                         delimited by size
+                  ws-edit-nota1               delimited by size
+                  ','                         delimited by size
+                  ws-edit-nota2               delimited by size
+                  ','                         delimited by size
+                  ws-edit-nota3               delimited by size
+                  ','                         delimited by size
+                  ws-edit-nota4               delimited by size
+                  ','                         delimited by size
+                  ws-edit-media               delimited by size
+             into exp-linha
+               on overflow
+                   move 3 to ws-msn-erro-ofsset
+                   move 99 to ws-msn-erro-cod
+                   move 'Linha do csv maior que exp-linha' to ws-msn-erro-text
+                   perform finaliza-anormal
+           end-string
+
+           write exp-linha
+
+           add 1 to ws-qtd-exportados
+
+           .
+       exporta-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  coloca um campo de texto entre aspas (padrao csv) - usa
+      *>ws-csv-src como entrada e ws-csv-out como saida
+      *>------------------------------------------------------------------------
+       formata-campo-csv section.
+
+           move spaces to ws-csv-out
+
+           string '"'                          delimited by size
+                  function trim(ws-csv-src)     delimited by size
+                  '"'                          delimited by size
+             into ws-csv-out
+           end-string
+
+           .
+       formata-campo-csv-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+
+           stop run
+           .
+
+       finaliza-anormal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   fechar arquivos
+           close arqCadastroAlunos
+           close arqExportAlunos
+
+           stop run
+           .
+
+       finaliza-exit.
+           exit.
