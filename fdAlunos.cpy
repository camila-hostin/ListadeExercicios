@@ -0,0 +1,20 @@
+      *>------------------------------------------------------------------------
+      *>  fdAlunos.cpy
+      *>  layout do registro de cadastro de alunos (arqCadastroAlunos.txt)
+      *>  compartilhado pelos programas que leem/gravam esse arquivo
+      *>------------------------------------------------------------------------
+       01 fd-alunos.
+           05 fd-cod-aluno                         pic  9(03).
+           05 fd-aluno                             pic  x(25).
+           05 fd-endereco                          pic  x(35).
+           05 fd-mae                               pic  x(25).
+           05 fd-pai                               pic  x(25).
+           05 fd-telefone                          pic  x(15).
+           05 fd-turma                             pic  x(10).
+           05 fd-notas.
+               10 fd-nota1                         pic  9(02)v99.
+               10 fd-nota2                         pic  9(02)v99.
+               10 fd-nota3                         pic  9(02)v99.
+               10 fd-nota4                         pic  9(02)v99.
+               10 fd-media                         pic  9(02)v99.
+               10 fd-situacao                      pic  x(12).
