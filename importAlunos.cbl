@@ -0,0 +1,310 @@
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "importAlunos".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqImportAlunos assign to "arqImportAlunos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqImportAlunos.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           alternate record key is fd-turma with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqLogAlunos assign to "arqLogAlunos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqLogAlunos.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqImportAlunos.
+
+       01 imp-registro-aluno.
+           05 imp-cod-aluno                        pic  9(03).
+           05 imp-aluno                             pic  x(25).
+           05 imp-endereco                          pic  x(35).
+           05 imp-mae                               pic  x(25).
+           05 imp-pai                               pic  x(25).
+           05 imp-telefone                          pic  x(15).
+           05 imp-turma                             pic  x(10).
+           05 imp-notas.
+               10 imp-nota1                         pic  9(02)v99.
+               10 imp-nota2                         pic  9(02)v99.
+               10 imp-nota3                         pic  9(02)v99.
+               10 imp-nota4                         pic  9(02)v99.
+
+       fd arqCadastroAlunos.
+
+           copy "fdAlunos.cpy".
+
+      *>  registro do log de auditoria do cadastro
+       fd arqLogAlunos.
+
+       01 log-linha.
+           05 log-data                              pic  x(10).
+           05 filler                                pic  x(01) value space.
+           05 log-hora                              pic  x(08).
+           05 filler                                pic  x(01) value space.
+           05 log-cod                               pic  9(03).
+           05 filler                                pic  x(01) value space.
+           05 log-operacao                          pic  x(10).
+           05 filler                                pic  x(01) value space.
+           05 log-antes                             pic  x(80).
+           05 filler                                pic  x(01) value space.
+           05 log-depois                            pic  x(80).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqImportAlunos                    pic  9(02).
+       77 ws-fs-arqCadastroAlunos                   pic  9(02).
+       77 ws-fs-arqLogAlunos                       pic  9(02).
+       77 ws-fim-arquivo                            pic  x(01) value 'N'.
+       77 ws-qtd-importados                         pic  9(05) value 0.
+       77 ws-qtd-duplicados                         pic  9(05) value 0.
+
+      *>  variáveis do log de auditoria do cadastro
+       77 ws-data-hora                             pic  x(21).
+       77 ws-log-operacao                          pic  x(10).
+       77 ws-log-depois                            pic  x(80).
+       77 ws-edit-media-log                        pic  z9,99.
+
+      *>  variáveis de mensagem de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>----------------- apresentação do problema ----------------------<*
+      *>  Carga em lote do cadastro de alunos: lê arqImportAlunos.txt
+      *>(um aluno por linha, mesmo layout de fd-alunos) e grava cada um
+      *>no arqCadastroAlunos.txt indexado, informando ao final quantos
+      *>alunos foram importados e quais códigos já existiam e por isso
+      *>foram ignorados.
+      *>-----------------------------------------------------------------<*
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqImportAlunos
+
+               if ws-fs-arqImportAlunos <> 00 then
+                   move 1 to ws-msn-erro-ofsset
+                   move ws-fs-arqImportAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqImportAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           open i-o arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos  <> 00
+               and ws-fs-arqCadastroAlunos <> 05 then
+                   move 2 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCadastroAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>  abre o log de auditoria - extend se já existe, senão cria
+           open extend arqLogAlunos
+
+               if ws-fs-arqLogAlunos <> 00 then
+                   open output arqLogAlunos
+
+                       if ws-fs-arqLogAlunos <> 00 then
+                           move 4 to ws-msn-erro-ofsset
+                           move ws-fs-arqLogAlunos to ws-msn-erro-cod
+                           move "Erro ao abrir arq. arqLogAlunos " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+               end-if
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqImportAlunos
+               at end
+                   move 'S' to ws-fim-arquivo
+           end-read
+
+           perform until ws-fim-arquivo = 'S'
+
+               perform importa-aluno
+
+               read arqImportAlunos
+                   at end
+                       move 'S' to ws-fim-arquivo
+               end-read
+
+           end-perform
+
+           display ' '
+           display 'Alunos importados com sucesso: ' ws-qtd-importados
+           display 'Alunos ignorados (codigo duplicado): ' ws-qtd-duplicados
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  grava no cadastro o aluno lido do arquivo de importação
+      *>------------------------------------------------------------------------
+       importa-aluno section.
+
+           move imp-cod-aluno      to fd-cod-aluno
+           move imp-aluno          to fd-aluno
+           move imp-endereco       to fd-endereco
+           move imp-mae            to fd-mae
+           move imp-pai            to fd-pai
+           move imp-telefone       to fd-telefone
+           move imp-turma          to fd-turma
+           move imp-nota1          to fd-nota1
+           move imp-nota2          to fd-nota2
+           move imp-nota3          to fd-nota3
+           move imp-nota4          to fd-nota4
+
+           compute fd-media =
+                  (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+           evaluate true
+               when fd-media >= 7
+                   move 'Aprovado'     to fd-situacao
+               when fd-media >= 5
+                   move 'Recuperacao'  to fd-situacao
+               when other
+                   move 'Reprovado'    to fd-situacao
+           end-evaluate
+
+           write fd-alunos
+
+           if ws-fs-arqCadastroAlunos = 0 then
+               add 1 to ws-qtd-importados
+               display 'Importado codigo ' fd-cod-aluno ' - ' fd-aluno
+
+      *>       registra a operação no log de auditoria
+               move fd-media to ws-edit-media-log
+               string fd-aluno delimited by size
+                      ' Media=' delimited by size
+                      ws-edit-media-log delimited by size
+                      ' Situacao=' delimited by size
+                      fd-situacao delimited by size
+                 into ws-log-depois
+               end-string
+               move 'INCLUSAO' to ws-log-operacao
+               perform grava-log
+           else
+               if ws-fs-arqCadastroAlunos = 22 then
+                   add 1 to ws-qtd-duplicados
+                   display 'Codigo ' fd-cod-aluno ' ja cadastrado - registro ignorado'
+               else
+                   move 3 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move 'Erro ao Gravar arq. arqCadastroAlunos' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       importa-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  grava no log de auditoria uma linha de inclusão por importação
+      *>------------------------------------------------------------------------
+       grava-log section.
+
+           move function current-date to ws-data-hora
+
+           move ws-data-hora(7:2) to log-data(1:2)
+           move '/'                to log-data(3:1)
+           move ws-data-hora(5:2) to log-data(4:2)
+           move '/'                to log-data(6:1)
+           move ws-data-hora(1:4) to log-data(7:4)
+
+           move ws-data-hora(9:2)  to log-hora(1:2)
+           move ':'                to log-hora(3:1)
+           move ws-data-hora(11:2) to log-hora(4:2)
+           move ':'                to log-hora(6:1)
+           move ws-data-hora(13:2) to log-hora(7:2)
+
+           move fd-cod-aluno    to log-cod
+           move ws-log-operacao to log-operacao
+           move spaces          to log-antes
+           move ws-log-depois   to log-depois
+
+           write log-linha
+
+           .
+       grava-log-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+
+           stop run
+           .
+
+       finaliza-anormal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   fechar arquivos
+           close arqImportAlunos
+           close arqCadastroAlunos
+           close arqLogAlunos
+
+           stop run
+           .
+
+       finaliza-exit.
+           exit.
