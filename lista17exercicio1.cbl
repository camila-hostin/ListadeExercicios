@@ -1,645 +1,1142 @@
-      $set sourceformat"free"
-      *> divisão de identificação do programa
-       identification division.
-       program-id. "lista17exercicio1".
-       author. "Camila da Rosa Hostin".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-
-      *> divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arqCadastroAlunos assign to "arqCadastroAlunos.txt"
-           organization is indexed
-           access mode is dynamic
-           lock mode is automatic
-           record key is fd-cod-aluno
-           file status is ws-fs-arqCadastroAlunos.
-
-       i-o-control.
-
-      *> declaração de variáveis
-       data division.
-
-      *>----variaveis de arquivos
-       file section.
-
-       fd arqCadastroAlunos.
-
-       01 fd-alunos.
-           05 fd-cod-aluno                         pic  9(03).
-           05 fd-aluno                             pic  x(25).
-           05 fd-endereco                          pic  x(35).
-           05 fd-mae                               pic  x(25).
-           05 fd-pai                               pic  x(25).
-           05 fd-telefone                          pic  x(15).
-           05 fd-notas.
-               10 fd-nota1                         pic  9(02)v99.
-               10 fd-nota2                         pic  9(02)v99.
-               10 fd-nota3                         pic  9(02)v99.
-               10 fd-nota4                         pic  9(02)v99.
-               10 fd-media                         pic  9(02)v99.
-
-      *>----variaveis de trabalho
-       working-storage section.
-
-       77 ws-fs-arqCadastroAlunos                  pic  9(02).
-
-      *>  variáveis do cadastro do aluno
-       01 ws-alunos.
-           05 ws-nome-aluno                        pic  x(25).
-           05 filler                               pic  x(03)
-                                                  value ' | '.
-           05 ws-endereco-aluno                    pic  x(35).
-           05 filler                               pic  x(03)
-                                                  value ' | '.
-           05 ws-nome-mae                          pic x(15).
-           05 filler                               pic x(03)
-                                                 value ' | '.
-           05 ws-nome-pai                          pic x(15).
-           05 filler                               pic x(03)
-                                                 value ' | '.
-           05 ws-tel-pais                          pic x(15).
-           05 filler                               pic x(03)
-                                                 value ' | '.
-      *>  variáveis nota
-           05 ws-notas.
-               10 filler                           pic x(3)
-                                                value ' | '.
-               10 ws-nota1                         pic 9(2)v99
-                                                    value 0.
-               10 filler                           pic x(3)
-                                                value ' | '.
-               10 ws-nota2                         pic 9(2)v99
-                                                    value 0.
-               10 filler                           pic x(3)
-                                                value ' | '.
-               10 ws-nota3                         pic 9(2)v99
-                                                    value 0.
-               10 filler                           pic x(3)
-                                                value ' | '.
-               10 ws-nota4                         pic 9(2)v99
-                                                    value 0.
-               10 filler                           pic x(3)
-                                                value ' | '.
-               10 ws-media                         pic  9(02)v99.
-
-       77 ws-ind                                   pic  9(03).
-       77 ws-menu                                  pic  x(02).
-       77 ws-opcao                                 pic  x(02).
-
-      *>  variáveis de mensagem de erro
-       01 ws-msn-erro.
-           05 ws-msn-erro-ofsset                   pic 9(04).
-           05 filler                               pic x(01) value "-".
-           05 ws-msn-erro-cod                      pic 9(02).
-           05 filler                               pic x(01) value space.
-           05 ws-msn-erro-text                     pic x(42).
-
-      *>----variaveis para comunicação entre programas
-       linkage section.
-
-      *>----declaração de tela
-       screen section.
-
-      *>declaração do corpo do programa
-       procedure division.
-
-      *>----------------- apresentação do problema ----------------------<*
-      *>  Crie um programa para gerenciar as notas dos alunos de
-      *>uma escola.
-      *>- Crie um vetor para armazenar o nome dos alunos.
-      *>- Crie um vetor para armazenar o endereço dos alunos.
-      *>- Crie um vetor para armazenar o nome da mãe dos alunos.
-      *>- Crie um vetor para armazenar o nome do pai dos alunos.
-      *>- Crie um vetor para armazenar o telefone dos pais dos alunos.
-      *>- Crie 4 vetores para armazenar 4 notas por aluno.
-      *>- As informações nos vetores se relacionarão através dos
-      *>indexadores dos vetores.
-      *>- Crie uma tela para cadastrar os alunos (nome, endereço,
-      *>nome dos pais, telefone).
-      *>- Crie uma tela para cadastrar as notas dos alunos.
-      *>- Crie uma tela para consultar o cadastro e situação
-      *>dos alunos.
-      *>-----------------------------------------------------------------<*
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-       *>  open i-o abre o arquivo para leitura e escrita
-           open i-o arqCadastroAlunos
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos  <> 00
-               and ws-fs-arqCadastroAlunos <> 05 then
-      *>           mensagem de erro
-                   move 1 to ws-msn-erro-ofsset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move "Erro ao abrir arq. arqTemp " to ws-msn-erro-text
-      *>           finalizar programa por erro
-                   perform finaliza-anormal
-               end-if
-
-      *>   inicializando as variáveis
-           move 'S' to ws-menu
-           .
-       inicializa-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until ws-menu <> 'S'
-
-      *>       menu de consulta
-               display 'Digite:'
-               display 'A - Cadastro de Alunos'
-               display 'B - Cadastro de Notas'
-               display 'C - Consulta Cadastro Indexada'
-               display 'D - Consulta Cadastro Sequencial'
-               display 'E - Deletar Cadastro'
-               display 'F - Alterar Cadastro'
-               accept ws-opcao
-               move function upper-case (ws-opcao) to ws-opcao
-
-      *>       evaluate p/ mandar o programa p/ as sections
-               evaluate ws-opcao
-                   when = 'A'
-                       perform cadastro-aluno
-                   when = 'B'
-                       perform cadastro-notas
-                   when = 'C'
-                       perform consulta-cadastro-indexada
-                   when = 'D'
-                       perform consulta-cadastro-seq
-                   when = 'E'
-                       perform deletar-aluno
-                   when = 'F'
-                       perform alterar-aluno
-                   when other
-                       display 'Opcao Invalida'
-               end-evaluate
-
-      *>       condição de saída
-               display 'Quer continuar? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  cadastro de aluno
-      *>------------------------------------------------------------------------
-       cadastro-aluno section.
-
-           display erase
-
-           perform until ws-menu <> 'S'
-
-               display '---------- Cadastro de Alunos ----------'
-
-      *>       cadastro do nome do aluno
-               display 'Informe o Codigo do Aluno: '
-               accept ws-ind
-               display 'Informe o Nome do Aluno: '
-               accept ws-nome-aluno
-      *>       cadastro endereço
-               display 'Informe o Endereco: '
-               accept ws-endereco-aluno
-      *>       cadastro informações dos pais
-               display 'Informe o Nome do Pai: '
-               accept ws-nome-pai
-               display 'Informe o Nome da Mae: '
-               accept ws-nome-mae
-               display 'Telefone dos Pais: '
-               accept ws-tel-pais
-
-      *> -------------  salvar dados no arquivo
-
-               move ws-alunos to fd-alunos
-
-      *>       escreve os dados no arquivo
-               write fd-alunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> 0
-               and ws-fs-arqCadastroAlunos <> 23 then
-                   move 2 to ws-msn-erro-ofsset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move 'Erro ao escrever arq. arqCadastroAlunos' to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-      *> -------------
-
-               display '  '
-      *>       condição de saída
-               display 'Continuar Cadastrando? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       cadastro-aluno-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  cadastro de notas
-      *>------------------------------------------------------------------------
-       cadastro-notas section.
-
-           display erase
-
-           perform until ws-menu <> 'S'
-
-               display '---------- Cadastro de Notas ----------'
-               display 'Informe o Codigo do Aluno: '
-               accept ws-ind
-
-               if ws-ind = space then
-                   display 'Aluno nao Cadastrado'
-               end-if
-
-      *>   cadastro das notas
-               display 'Informe a nota 1: '
-               accept ws-nota1
-               display 'Informe a nota 2: '
-               accept ws-nota2
-               display 'Informe a nota 3: '
-               accept ws-nota3
-               display 'Informe a nota 4: '
-               accept ws-nota4
-
-               compute ws-media =
-                      (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
-
-      *> -------------  salvar dados no arquivo
-      *>       preenche o fd-cod-aluno
-               move ws-ind to fd-cod-aluno
-
-      *>       ler arquivo
-               read arqCadastroAlunos
-
-               move ws-notas to fd-notas
-
-
-               if ws-fs-arqCadastroAlunos <> 0 then
-                   if ws-fs-arqCadastroAlunos = 23 then
-                       display 'Dado Inválido'
-                   else
-                       move 3 to ws-msn-erro-ofsset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Cadastrar arq. arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-                   if ws-fs-arqCadastroAlunos <> 0 then
-                       move 4 to ws-msn-erro-ofsset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Gravar arq. arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-
-                   end-if
-               end-if
-
-      *> -------------
-
-               display 'Continuar Cadastrando? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-           .
-       cadastro-notas-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - indexada
-      *>------------------------------------------------------------------------
-       consulta-cadastro-indexada section.
-
-           perform until ws-menu <> 'S'
-
-               display '---------- Consultar Cadastro ----------'
-
-               display 'Informe o Codigo do Aluno: '
-               accept ws-ind
-
-      *> -------------  ler dados no arquivo - indexada
-               move ws-ind to fd-cod-aluno
-
-      *>       ler arquivo
-               read arqCadastroAlunos
-
-               if ws-fs-arqCadastroAlunos <> 0
-               and ws-fs-arqCadastroAlunos <> 10 then
-                   if ws-fs-arqCadastroAlunos = 23 then
-                       display 'Codigo Invalido!'
-                   else
-                       move 5 to ws-msn-erro-ofsset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-               move fd-alunos to ws-alunos
-
-      *> -------------
-
-               display '  '
-               display 'Codigo do Aluno: ' ws-ind
-               display 'Nome do Aluno: ' ws-nome-aluno
-               display 'Endereço: ' ws-endereco-aluno
-               display 'Nome do Pai: ' ws-nome-pai
-               display 'Nome da Mae: ' ws-nome-mae
-               display 'Telefone dos Pais: ' ws-tel-pais
-               display 'Nota 1 ' ws-nota1
-               display 'Nota 2 ' ws-nota2
-               display 'Nota 3 ' ws-nota3
-               display 'Nota 4 ' ws-nota4
-               display 'Media ' ws-media
-
-               display 'Deseja Continuar Consultando? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-          .
-       consulta-cadastro-indexada-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - de forma sequencial - next
-      *>------------------------------------------------------------------------
-       consulta-cadastro-seq section.
-
-      *>   para saber o ponto de início
-           perform consulta-cadastro-indexada
-
-           perform until ws-menu <> 'S'
-
-               display '---------- Consultar Cadastro ----------'
-               display 'Informe o Codigo do Aluno: '
-               accept ws-ind
-
-      *> -------------  ler dados no arquivo de forma sequencial - next
-
-               move ws-ind to fd-cod-aluno
-
-      *>       ler arquivo de forma sequencial
-               read arqCadastroAlunos next into ws-alunos
-
-      *>        tratamento de erro
-               if ws-fs-arqCadastroAlunos <> 0 then
-                   if ws-fs-arqCadastroAlunos = 10 then
-                       perform consulta-cadastro-seq
-                   else
-                       move 6 to ws-msn-erro-ofsset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-      *> -------------
-               display 'Codigo do Aluno: ' ws-ind
-               display 'Nome do Aluno: ' ws-nome-aluno
-               display 'Endereço: ' ws-endereco-aluno
-               display 'Nome do Pai: ' ws-nome-pai
-               display 'Nome da Mae: ' ws-nome-mae
-               display 'Telefone dos Pais: ' ws-tel-pais
-               display 'Nota 1' ws-nota1
-               display 'Nota 2' ws-nota2
-               display 'Nota 3' ws-nota3
-               display 'Nota 4' ws-nota4
-               display 'Media ' ws-media
-
-               display 'Deseja Continuar Consultando? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-
-           .
-       consulta-cadastro-seq-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - previous
-      *>------------------------------------------------------------------------
-       consulta-cadastro-seq-prev section.
-
-           perform until ws-menu <> 'S'
-
-               display '---------- Consultar Cadastro ----------'
-               display 'Informe o Codigo do Aluno: '
-               accept ws-ind
-
-      *> -------------  ler dados no arquivo de forma sequencial - previous
-
-           move ws-ind to fd-cod-aluno
-
-           read arqCadastroAlunos previous
-
-           if ws-fs-arqCadastroAlunos <> 0 then
-               if ws-fs-arqCadastroAlunos = 10 then
-                   perform consulta-cadastro-seq
-               else
-                   move 7 to ws-msn-erro-ofsset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-      *> -------------
-
-               move fd-alunos to ws-alunos
-
-               display 'Codigo do Aluno: ' ws-ind
-               display 'Nome do Aluno: ' ws-nome-aluno
-               display 'Endereço: ' ws-endereco-aluno
-               display 'Nome do Pai: ' ws-nome-pai
-               display 'Nome da Mae: ' ws-nome-mae
-               display 'Telefone dos Pais: ' ws-tel-pais
-               display 'Nota 1' ws-nota1
-               display 'Nota 2' ws-nota2
-               display 'Nota 3' ws-nota3
-               display 'Nota 4' ws-nota4
-               display 'Media ' ws-media
-
-               display 'Deseja Continuar Consultando? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-           .
-       consulta-cadastro-seq-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  deletar cadastro
-      *>------------------------------------------------------------------------
-       deletar-aluno section.
-
-           display erase
-
-           perform consulta-cadastro-indexada
-
-           perform until ws-menu <> 'S'
-
-               display 'Informe o Codigo do Aluno a Ser Excluído: '
-               accept ws-ind
-
-      *> -------------  deletar dados no arquivo de forma sequencial
-
-               move ws-ind to fd-cod-aluno
-
-      *>       deletar arquivo
-               delete arqCadastroAlunos
-
-               if ws-fs-arqCadastroAlunos = 0 then
-                   display 'Aluno ' ws-ind ' apagado com sucesso'
-               else
-                   if ws-fs-arqCadastroAlunos = 23 then
-                       display 'Aluno Informado Invalido'
-                   else
-                       move 8 to ws-msn-erro-ofsset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao apagar arq. arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Deletar Mais Algum Cadastro? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       deletar-aluno-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  alterar cadastro
-      *>------------------------------------------------------------------------
-       alterar-aluno section.
-
-           display erase
-
-           perform consulta-cadastro-indexada
-
-           perform until ws-menu <> 'S'
-
-      *>       informar o código do aluno
-               display 'Informe o Codigo do Aluno a Ser Alterado: '
-               accept ws-ind
-
-               display 'Altere o Cadastro'
-
-               display 'Nome do Aluno: '
-               accept ws-nome-aluno
-               display 'Endereço: '
-               accept ws-endereco-aluno
-               display 'Nome do Pai: '
-               accept ws-nome-pai
-               display 'Nome da Mae: '
-               accept ws-nome-mae
-               display 'Telefone dos Pais: '
-               accept ws-tel-pais
-
-               display 'Altere as Notas'
-
-               display 'Nota 1: '
-               accept ws-nota1
-               display 'Nota 2: '
-               accept ws-nota2
-               display 'Nota 3: '
-               accept ws-nota3
-               display 'Nota 4: '
-               accept ws-nota4
-
-      *> -------------  alterar dados no arquivo de forma sequencial
-
-               move ws-alunos to fd-alunos
-
-      *>       alterando os dados
-               rewrite fd-alunos
-
-               if ws-fs-arqCadastroAlunos = 0 then
-                   display 'Aluno ' ws-ind ' alterado com sucesso'
-               else
-                   move 9 to ws-msn-erro-ofsset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move 'Erro ao alterar arq. arqCadastroAlunos' to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Alterar Mais Algum Cadastro? S/N'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       alterar-aluno-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  finalização anormal - erro
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro.
-
-           stop run
-           .
-
-       finaliza-anormal-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-      *>   fechar arquivo
-           close arqCadastroAlunos
-
-      *>   quando dá erro
-           if ws-fs-arqCadastroAlunos <> 0 then
-               move 10 to ws-msn-erro-ofsset
-               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqCadastroAlunos " to ws-msn-erro-text
-      *>       fechar arquivo quando dá erro
-               perform finaliza-anormal
-           end-if
-           stop run
-           .
-
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "lista17exercicio1".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.txt"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           alternate record key is fd-turma with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqLogAlunos assign to "arqLogAlunos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqLogAlunos.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqCadastroAlunos.
+
+       01 fd-alunos.
+           05 fd-cod-aluno                         pic  9(03).
+           05 fd-aluno                             pic  x(25).
+           05 fd-endereco                          pic  x(35).
+           05 fd-mae                               pic  x(25).
+           05 fd-pai                               pic  x(25).
+           05 fd-telefone                          pic  x(15).
+           05 fd-turma                             pic  x(10).
+           05 fd-notas.
+               10 fd-nota1                         pic  9(02)v99.
+               10 fd-nota2                         pic  9(02)v99.
+               10 fd-nota3                         pic  9(02)v99.
+               10 fd-nota4                         pic  9(02)v99.
+               10 fd-media                         pic  9(02)v99.
+               10 fd-situacao                      pic  x(12).
+
+      *>  registro do log de alterações do cadastro
+       fd arqLogAlunos.
+
+       01 log-linha.
+           05 log-data                              pic  x(10).
+           05 filler                                pic  x(01) value space.
+           05 log-hora                              pic  x(08).
+           05 filler                                pic  x(01) value space.
+           05 log-cod                               pic  9(03).
+           05 filler                                pic  x(01) value space.
+           05 log-operacao                          pic  x(10).
+           05 filler                                pic  x(01) value space.
+           05 log-antes                             pic  x(80).
+           05 filler                                pic  x(01) value space.
+           05 log-depois                            pic  x(80).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadastroAlunos                  pic  9(02).
+       77 ws-fs-arqLogAlunos                       pic  9(02).
+
+      *>  variáveis do cadastro do aluno
+       01 ws-alunos.
+           05 ws-nome-aluno                        pic  x(25).
+           05 filler                               pic  x(03)
+                                                  value ' | '.
+           05 ws-endereco-aluno                    pic  x(35).
+           05 filler                               pic  x(03)
+                                                  value ' | '.
+           05 ws-nome-mae                          pic x(15).
+           05 filler                               pic x(03)
+                                                 value ' | '.
+           05 ws-nome-pai                          pic x(15).
+           05 filler                               pic x(03)
+                                                 value ' | '.
+           05 ws-tel-pais                          pic x(15).
+           05 filler                               pic x(03)
+                                                 value ' | '.
+           05 ws-turma-aluno                       pic x(10).
+           05 filler                               pic x(03)
+                                                 value ' | '.
+      *>  variáveis nota
+           05 ws-notas.
+               10 filler                           pic x(3)
+                                                value ' | '.
+               10 ws-nota1                         pic 9(2)v99
+                                                    value 0.
+               10 filler                           pic x(3)
+                                                value ' | '.
+               10 ws-nota2                         pic 9(2)v99
+                                                    value 0.
+               10 filler                           pic x(3)
+                                                value ' | '.
+               10 ws-nota3                         pic 9(2)v99
+                                                    value 0.
+               10 filler                           pic x(3)
+                                                value ' | '.
+               10 ws-nota4                         pic 9(2)v99
+                                                    value 0.
+               10 filler                           pic x(3)
+                                                value ' | '.
+               10 ws-media                         pic  9(02)v99.
+
+       77 ws-ind                                   pic  9(03).
+       77 ws-menu                                  pic  x(02).
+       77 ws-opcao                                 pic  x(02).
+       77 ws-situacao                              pic  x(12).
+       77 ws-cod-existe                            pic  x(01).
+
+      *>  variáveis da consulta por turma
+       77 ws-qtd-turma                             pic  9(05).
+       77 ws-soma-medias-turma                     pic  9(07)v99.
+       77 ws-media-turma                           pic  9(02)v99.
+       77 ws-edit-media-turma                      pic  z9,99.
+
+      *>  variáveis do log de auditoria do cadastro
+       77 ws-data-hora                             pic  x(21).
+       77 ws-log-operacao                          pic  x(10).
+       77 ws-log-antes                             pic  x(80).
+       77 ws-log-depois                            pic  x(80).
+       77 ws-edit-media-log                        pic  z9,99.
+
+      *>  variáveis de mensagem de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>----declaração de tela
+       screen section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>----------------- apresentação do problema ----------------------<*
+      *>  Crie um programa para gerenciar as notas dos alunos de
+      *>uma escola.
+      *>- Crie um vetor para armazenar o nome dos alunos.
+      *>- Crie um vetor para armazenar o endereço dos alunos.
+      *>- Crie um vetor para armazenar o nome da mãe dos alunos.
+      *>- Crie um vetor para armazenar o nome do pai dos alunos.
+      *>- Crie um vetor para armazenar o telefone dos pais dos alunos.
+      *>- Crie 4 vetores para armazenar 4 notas por aluno.
+      *>- As informações nos vetores se relacionarão através dos
+      *>indexadores dos vetores.
+      *>- Crie uma tela para cadastrar os alunos (nome, endereço,
+      *>nome dos pais, telefone).
+      *>- Crie uma tela para cadastrar as notas dos alunos.
+      *>- Crie uma tela para consultar o cadastro e situação
+      *>dos alunos.
+      *>-----------------------------------------------------------------<*
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+       *>  open i-o abre o arquivo para leitura e escrita
+           open i-o arqCadastroAlunos
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos  <> 00
+               and ws-fs-arqCadastroAlunos <> 05 then
+      *>           mensagem de erro
+                   move 1 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqTemp " to ws-msn-erro-text
+      *>           finalizar programa por erro
+                   perform finaliza-anormal
+               end-if
+
+      *>  abre o log de auditoria - extend se já existe, senão cria
+           open extend arqLogAlunos
+
+               if ws-fs-arqLogAlunos <> 00 then
+                   open output arqLogAlunos
+
+                       if ws-fs-arqLogAlunos <> 00 then
+                           move 11 to ws-msn-erro-ofsset
+                           move ws-fs-arqLogAlunos to ws-msn-erro-cod
+                           move "Erro ao abrir arq. arqLogAlunos " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+               end-if
+
+      *>   inicializando as variáveis
+           move 'S' to ws-menu
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-menu <> 'S'
+
+      *>       menu de consulta
+               display 'Digite:'
+               display 'A - Cadastro de Alunos'
+               display 'B - Cadastro de Notas'
+               display 'C - Consulta Cadastro Indexada'
+               display 'D - Consulta Cadastro Sequencial'
+               display 'E - Deletar Cadastro'
+               display 'F - Alterar Cadastro'
+               display 'G - Consulta Cadastro Sequencial Reversa'
+               display 'H - Consulta Cadastro por Nome'
+               display 'I - Consulta Cadastro por Turma'
+               accept ws-opcao
+               move function upper-case (ws-opcao) to ws-opcao
+
+      *>       evaluate p/ mandar o programa p/ as sections
+               evaluate ws-opcao
+                   when = 'A'
+                       perform cadastro-aluno
+                   when = 'B'
+                       perform cadastro-notas
+                   when = 'C'
+                       perform consulta-cadastro-indexada
+                   when = 'D'
+                       perform consulta-cadastro-seq
+                   when = 'E'
+                       perform deletar-aluno
+                   when = 'F'
+                       perform alterar-aluno
+                   when = 'G'
+                       perform consulta-cadastro-seq-prev
+                   when = 'H'
+                       perform consulta-cadastro-nome
+                   when = 'I'
+                       perform consulta-cadastro-turma
+                   when other
+                       display 'Opcao Invalida'
+               end-evaluate
+
+      *>       condição de saída
+               display 'Quer continuar? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  cadastro de aluno
+      *>------------------------------------------------------------------------
+       cadastro-aluno section.
+
+           display erase
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Cadastro de Alunos ----------'
+
+      *>       cadastro do codigo do aluno
+               display 'Informe o Codigo do Aluno: '
+               accept ws-ind
+
+      *>       verifica se o codigo ja esta cadastrado
+               move ws-ind to fd-cod-aluno
+               read arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos = 0 then
+                   move 'S' to ws-cod-existe
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-antes
+                   end-string
+                   display 'Codigo ' ws-ind ' ja cadastrado. Deseja alterar? S/N'
+                   accept ws-opcao
+                   move function upper-case(ws-opcao) to ws-opcao
+               else
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       move 'N' to ws-cod-existe
+                       move 'S' to ws-opcao
+                       move spaces to ws-log-antes
+                   else
+                       move 12 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               if ws-opcao = 'S' then
+
+      *>           cadastro do nome do aluno
+                   display 'Informe o Nome do Aluno: '
+                   accept ws-nome-aluno
+      *>           cadastro endereço
+                   display 'Informe o Endereco: '
+                   accept ws-endereco-aluno
+      *>           cadastro informações dos pais
+                   display 'Informe o Nome do Pai: '
+                   accept ws-nome-pai
+                   display 'Informe o Nome da Mae: '
+                   accept ws-nome-mae
+                   display 'Telefone dos Pais: '
+                   accept ws-tel-pais
+                   display 'Informe a Turma: '
+                   accept ws-turma-aluno
+
+      *> -------------  salvar dados no arquivo
+
+                   move ws-ind             to fd-cod-aluno
+                   move ws-nome-aluno      to fd-aluno
+                   move ws-endereco-aluno  to fd-endereco
+                   move ws-nome-pai        to fd-pai
+                   move ws-nome-mae        to fd-mae
+                   move ws-tel-pais        to fd-telefone
+                   move ws-turma-aluno     to fd-turma
+
+                   if ws-cod-existe = 'S' then
+      *>               atualiza o cadastro existente
+                       rewrite fd-alunos
+                       move 'ALTERACAO' to ws-log-operacao
+                   else
+      *>               novo cadastro - notas ainda nao lancadas
+                       move 0 to fd-nota1 fd-nota2 fd-nota3 fd-nota4 fd-media
+                       move spaces to fd-situacao
+      *>               escreve os dados no arquivo
+                       write fd-alunos
+                       move 'INCLUSAO' to ws-log-operacao
+                   end-if
+
+      *>           tratamento de erro
+                   if ws-fs-arqCadastroAlunos <> 0
+                   and ws-fs-arqCadastroAlunos <> 23 then
+                       move 2 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao escrever arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+      *>           registra a operação no log de auditoria
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-depois
+                   end-string
+                   perform grava-log
+
+               else
+                   display 'Cadastro nao alterado'
+               end-if
+
+      *> -------------
+
+               display '  '
+      *>       condição de saída
+               display 'Continuar Cadastrando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       cadastro-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  cadastro de notas
+      *>------------------------------------------------------------------------
+       cadastro-notas section.
+
+           display erase
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Cadastro de Notas ----------'
+               display 'Informe o Codigo do Aluno: '
+               accept ws-ind
+
+               if ws-ind = space then
+                   display 'Aluno nao Cadastrado'
+               end-if
+
+      *>   cadastro das notas - com validação da faixa 0 a 10
+               display 'Informe a nota 1: '
+               accept ws-nota1
+               perform until ws-nota1 >= 0 and ws-nota1 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota1
+               end-perform
+
+               display 'Informe a nota 2: '
+               accept ws-nota2
+               perform until ws-nota2 >= 0 and ws-nota2 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota2
+               end-perform
+
+               display 'Informe a nota 3: '
+               accept ws-nota3
+               perform until ws-nota3 >= 0 and ws-nota3 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota3
+               end-perform
+
+               display 'Informe a nota 4: '
+               accept ws-nota4
+               perform until ws-nota4 >= 0 and ws-nota4 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota4
+               end-perform
+
+               compute ws-media =
+                      (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
+
+      *>       calcula a situação a partir da media
+               evaluate true
+                   when ws-media >= 7
+                       move 'Aprovado'     to ws-situacao
+                   when ws-media >= 5
+                       move 'Recuperacao'  to ws-situacao
+                   when other
+                       move 'Reprovado'    to ws-situacao
+               end-evaluate
+
+      *> -------------  salvar dados no arquivo
+      *>       preenche o fd-cod-aluno
+               move ws-ind to fd-cod-aluno
+
+      *>       ler arquivo para posicionar no registro do aluno
+               read arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos <> 0 then
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       display 'Dado Inválido'
+                   else
+                       move 3 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Cadastrar arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           registra as notas anteriores para o log de auditoria
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-antes
+                   end-string
+
+      *>           passa as notas digitadas para o registro do arquivo
+                   move ws-nota1 to fd-nota1
+                   move ws-nota2 to fd-nota2
+                   move ws-nota3 to fd-nota3
+                   move ws-nota4 to fd-nota4
+                   move ws-media to fd-media
+                   move ws-situacao to fd-situacao
+
+      *>           grava as notas no arquivo
+                   rewrite fd-alunos
+
+                   if ws-fs-arqCadastroAlunos <> 0 then
+                       move 4 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Gravar arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+      *>           registra a operação no log de auditoria
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-depois
+                   end-string
+                   move 'CAD-NOTAS' to ws-log-operacao
+                   perform grava-log
+               end-if
+
+      *> -------------
+
+               display 'Continuar Cadastrando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+           .
+       cadastro-notas-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - indexada
+      *>------------------------------------------------------------------------
+       consulta-cadastro-indexada section.
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Consultar Cadastro ----------'
+
+               display 'Informe o Codigo do Aluno: '
+               accept ws-ind
+
+      *> -------------  ler dados no arquivo - indexada
+               move ws-ind to fd-cod-aluno
+
+      *>       ler arquivo
+               read arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos <> 0
+               and ws-fs-arqCadastroAlunos <> 10 then
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       display 'Codigo Invalido!'
+                   else
+                       move 5 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+      *> -------------
+
+               display '  '
+               display 'Codigo do Aluno: ' fd-cod-aluno
+               display 'Nome do Aluno: ' fd-aluno
+               display 'Endereço: ' fd-endereco
+               display 'Nome do Pai: ' fd-pai
+               display 'Nome da Mae: ' fd-mae
+               display 'Telefone dos Pais: ' fd-telefone
+               display 'Turma: ' fd-turma
+               display 'Nota 1 ' fd-nota1
+               display 'Nota 2 ' fd-nota2
+               display 'Nota 3 ' fd-nota3
+               display 'Nota 4 ' fd-nota4
+               display 'Media ' fd-media
+               display 'Situacao ' fd-situacao
+
+               display 'Deseja Continuar Consultando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+          .
+       consulta-cadastro-indexada-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - de forma sequencial - next
+      *>------------------------------------------------------------------------
+       consulta-cadastro-seq section.
+
+      *>   para saber o ponto de início
+           perform consulta-cadastro-indexada
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Consultar Cadastro ----------'
+               display 'Informe o Codigo do Aluno: '
+               accept ws-ind
+
+      *> -------------  ler dados no arquivo de forma sequencial - next
+
+               move ws-ind to fd-cod-aluno
+
+      *>       ler arquivo de forma sequencial
+               read arqCadastroAlunos next
+
+      *>        tratamento de erro
+               if ws-fs-arqCadastroAlunos <> 0 then
+                   if ws-fs-arqCadastroAlunos = 10 then
+                       perform consulta-cadastro-seq
+                   else
+                       move 6 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+      *> -------------
+               display 'Codigo do Aluno: ' fd-cod-aluno
+               display 'Nome do Aluno: ' fd-aluno
+               display 'Endereço: ' fd-endereco
+               display 'Nome do Pai: ' fd-pai
+               display 'Nome da Mae: ' fd-mae
+               display 'Telefone dos Pais: ' fd-telefone
+               display 'Turma: ' fd-turma
+               display 'Nota 1' fd-nota1
+               display 'Nota 2' fd-nota2
+               display 'Nota 3' fd-nota3
+               display 'Nota 4' fd-nota4
+               display 'Media ' fd-media
+               display 'Situacao ' fd-situacao
+
+               display 'Deseja Continuar Consultando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+
+           .
+       consulta-cadastro-seq-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - previous
+      *>------------------------------------------------------------------------
+       consulta-cadastro-seq-prev section.
+
+      *>   para saber o ponto de início
+           perform consulta-cadastro-indexada
+
+      *>   a consulta de posicionamento so retorna com ws-menu <> 'S',
+      *>   então o laço desta seção precisa do seu próprio 'S' inicial
+           move 'S' to ws-menu
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Consultar Cadastro ----------'
+               display 'Informe o Codigo do Aluno: '
+               accept ws-ind
+
+      *> -------------  ler dados no arquivo de forma sequencial - previous
+
+           move ws-ind to fd-cod-aluno
+
+           read arqCadastroAlunos previous
+
+           if ws-fs-arqCadastroAlunos <> 0 then
+               if ws-fs-arqCadastroAlunos = 10 then
+                   perform consulta-cadastro-seq-prev
+               else
+                   move 7 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+      *> -------------
+
+               display 'Codigo do Aluno: ' fd-cod-aluno
+               display 'Nome do Aluno: ' fd-aluno
+               display 'Endereço: ' fd-endereco
+               display 'Nome do Pai: ' fd-pai
+               display 'Nome da Mae: ' fd-mae
+               display 'Telefone dos Pais: ' fd-telefone
+               display 'Turma: ' fd-turma
+               display 'Nota 1' fd-nota1
+               display 'Nota 2' fd-nota2
+               display 'Nota 3' fd-nota3
+               display 'Nota 4' fd-nota4
+               display 'Media ' fd-media
+               display 'Situacao ' fd-situacao
+
+               display 'Deseja Continuar Consultando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+           .
+       consulta-cadastro-seq-prev-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - pelo nome do aluno (chave alternada)
+      *>------------------------------------------------------------------------
+       consulta-cadastro-nome section.
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Consulta Cadastro por Nome ----------'
+               display 'Informe o Nome do Aluno: '
+               accept ws-nome-aluno
+
+      *> -------------  posiciona no arquivo pela chave alternada fd-aluno
+               move ws-nome-aluno to fd-aluno
+               start arqCadastroAlunos key is = fd-aluno
+
+               if ws-fs-arqCadastroAlunos <> 0 then
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       display 'Nenhum aluno encontrado com esse nome'
+                   else
+                       move 13 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move 'S' to ws-opcao
+
+                   perform until ws-opcao <> 'S'
+
+                       read arqCadastroAlunos next
+
+                       if ws-fs-arqCadastroAlunos <> 0
+                       and ws-fs-arqCadastroAlunos <> 10 then
+                           move 15 to ws-msn-erro-ofsset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       if ws-fs-arqCadastroAlunos = 0
+                       and fd-aluno = ws-nome-aluno then
+                           display '  '
+                           display 'Codigo do Aluno: ' fd-cod-aluno
+                           display 'Nome do Aluno: ' fd-aluno
+                           display 'Endereço: ' fd-endereco
+                           display 'Nome do Pai: ' fd-pai
+                           display 'Nome da Mae: ' fd-mae
+                           display 'Telefone dos Pais: ' fd-telefone
+                           display 'Turma: ' fd-turma
+                           display 'Nota 1 ' fd-nota1
+                           display 'Nota 2 ' fd-nota2
+                           display 'Nota 3 ' fd-nota3
+                           display 'Nota 4 ' fd-nota4
+                           display 'Media ' fd-media
+                           display 'Situacao ' fd-situacao
+
+                           display 'Ha Outro Aluno com o Mesmo Nome, Ver Proximo? S/N'
+                           accept ws-opcao
+                           move function upper-case(ws-opcao) to ws-opcao
+                       else
+                           display 'Nao ha mais alunos cadastrados com esse nome'
+                           move 'N' to ws-opcao
+                       end-if
+
+                   end-perform
+               end-if
+
+      *> -------------
+
+               display 'Deseja Continuar Consultando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       consulta-cadastro-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - pela turma do aluno (chave alternada)
+      *>------------------------------------------------------------------------
+       consulta-cadastro-turma section.
+
+           perform until ws-menu <> 'S'
+
+               display '---------- Consulta Cadastro por Turma ----------'
+               display 'Informe a Turma: '
+               accept ws-turma-aluno
+
+               move 0 to ws-qtd-turma
+               move 0 to ws-soma-medias-turma
+
+      *> -------------  posiciona no arquivo pela chave alternada fd-turma
+               move ws-turma-aluno to fd-turma
+               start arqCadastroAlunos key is = fd-turma
+
+               if ws-fs-arqCadastroAlunos <> 0 then
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       display 'Nenhum aluno encontrado nessa turma'
+                   else
+                       move 14 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move 'S' to ws-opcao
+
+                   perform until ws-opcao <> 'S'
+
+                       read arqCadastroAlunos next
+
+                       if ws-fs-arqCadastroAlunos <> 0
+                       and ws-fs-arqCadastroAlunos <> 10 then
+                           move 16 to ws-msn-erro-ofsset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       if ws-fs-arqCadastroAlunos = 0
+                       and fd-turma = ws-turma-aluno then
+                           display '  '
+                           display 'Codigo do Aluno: ' fd-cod-aluno
+                           display 'Nome do Aluno: ' fd-aluno
+                           display 'Turma: ' fd-turma
+                           display 'Nota 1 ' fd-nota1
+                           display 'Nota 2 ' fd-nota2
+                           display 'Nota 3 ' fd-nota3
+                           display 'Nota 4 ' fd-nota4
+                           display 'Media ' fd-media
+                           display 'Situacao ' fd-situacao
+
+                           add 1 to ws-qtd-turma
+                           add fd-media to ws-soma-medias-turma
+
+                           move 'S' to ws-opcao
+                       else
+                           move 'N' to ws-opcao
+                       end-if
+
+                   end-perform
+
+                   display '  '
+                   if ws-qtd-turma > 0 then
+                       compute ws-media-turma =
+                              ws-soma-medias-turma / ws-qtd-turma
+                   else
+                       move 0 to ws-media-turma
+                   end-if
+                   move ws-media-turma to ws-edit-media-turma
+                   display 'Alunos na Turma ' ws-turma-aluno ': ' ws-qtd-turma
+                   display 'Media da Turma: ' ws-edit-media-turma
+               end-if
+
+      *> -------------
+
+               display 'Deseja Continuar Consultando? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       consulta-cadastro-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  deletar cadastro
+      *>------------------------------------------------------------------------
+       deletar-aluno section.
+
+           display erase
+
+           perform consulta-cadastro-indexada
+
+      *>   a consulta de posicionamento so retorna com ws-menu <> 'S',
+      *>   então o laço desta seção precisa do seu próprio 'S' inicial
+           move 'S' to ws-menu
+
+           perform until ws-menu <> 'S'
+
+               display 'Informe o Codigo do Aluno a Ser Excluído: '
+               accept ws-ind
+
+      *> -------------  deletar dados no arquivo de forma sequencial
+
+               move ws-ind to fd-cod-aluno
+
+      *>       relê o registro para capturar os valores antes da exclusão
+               read arqCadastroAlunos
+
+               move spaces to ws-log-antes
+               if ws-fs-arqCadastroAlunos = 0 then
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-antes
+                   end-string
+               end-if
+
+      *>       deletar arquivo
+               delete arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos = 0 then
+                   display 'Aluno ' ws-ind ' apagado com sucesso'
+                   move 'EXCLUSAO' to ws-log-operacao
+                   move spaces to ws-log-depois
+                   perform grava-log
+               else
+                   if ws-fs-arqCadastroAlunos = 23 then
+                       display 'Aluno Informado Invalido'
+                   else
+                       move 8 to ws-msn-erro-ofsset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao apagar arq. arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Deletar Mais Algum Cadastro? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       deletar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  alterar cadastro
+      *>------------------------------------------------------------------------
+       alterar-aluno section.
+
+           display erase
+
+           perform consulta-cadastro-indexada
+
+      *>   a consulta de posicionamento so retorna com ws-menu <> 'S',
+      *>   então o laço desta seção precisa do seu próprio 'S' inicial
+           move 'S' to ws-menu
+
+           perform until ws-menu <> 'S'
+
+      *>       informar o código do aluno
+               display 'Informe o Codigo do Aluno a Ser Alterado: '
+               accept ws-ind
+
+      *>       relê o registro para capturar os valores antes da alteração
+               move ws-ind to fd-cod-aluno
+               read arqCadastroAlunos
+
+               move spaces to ws-log-antes
+               if ws-fs-arqCadastroAlunos = 0 then
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-antes
+                   end-string
+               end-if
+
+               display 'Altere o Cadastro'
+
+               display 'Nome do Aluno: '
+               accept ws-nome-aluno
+               display 'Endereço: '
+               accept ws-endereco-aluno
+               display 'Nome do Pai: '
+               accept ws-nome-pai
+               display 'Nome da Mae: '
+               accept ws-nome-mae
+               display 'Telefone dos Pais: '
+               accept ws-tel-pais
+               display 'Turma: '
+               accept ws-turma-aluno
+
+               display 'Altere as Notas'
+
+               display 'Nota 1: '
+               accept ws-nota1
+               perform until ws-nota1 >= 0 and ws-nota1 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota1
+               end-perform
+
+               display 'Nota 2: '
+               accept ws-nota2
+               perform until ws-nota2 >= 0 and ws-nota2 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota2
+               end-perform
+
+               display 'Nota 3: '
+               accept ws-nota3
+               perform until ws-nota3 >= 0 and ws-nota3 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota3
+               end-perform
+
+               display 'Nota 4: '
+               accept ws-nota4
+               perform until ws-nota4 >= 0 and ws-nota4 <= 10
+                   display 'Nota invalida! Informe um valor entre 0 e 10: '
+                   accept ws-nota4
+               end-perform
+
+      *> -------------  alterar dados no arquivo de forma sequencial
+
+               move ws-ind             to fd-cod-aluno
+               move ws-nome-aluno      to fd-aluno
+               move ws-endereco-aluno  to fd-endereco
+               move ws-nome-pai        to fd-pai
+               move ws-nome-mae        to fd-mae
+               move ws-tel-pais        to fd-telefone
+               move ws-turma-aluno     to fd-turma
+               move ws-nota1           to fd-nota1
+               move ws-nota2           to fd-nota2
+               move ws-nota3           to fd-nota3
+               move ws-nota4           to fd-nota4
+
+               compute fd-media =
+                      (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+               evaluate true
+                   when fd-media >= 7
+                       move 'Aprovado'     to fd-situacao
+                   when fd-media >= 5
+                       move 'Recuperacao'  to fd-situacao
+                   when other
+                       move 'Reprovado'    to fd-situacao
+               end-evaluate
+
+      *>       alterando os dados
+               rewrite fd-alunos
+
+               if ws-fs-arqCadastroAlunos = 0 then
+                   display 'Aluno ' ws-ind ' alterado com sucesso'
+
+      *>           registra a operação no log de auditoria
+                   move fd-media to ws-edit-media-log
+                   string fd-aluno delimited by size
+                          ' Media=' delimited by size
+                          ws-edit-media-log delimited by size
+                          ' Situacao=' delimited by size
+                          fd-situacao delimited by size
+                     into ws-log-depois
+                   end-string
+                   move 'ALTERACAO' to ws-log-operacao
+                   perform grava-log
+               else
+                   move 9 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move 'Erro ao alterar arq. arqCadastroAlunos' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Alterar Mais Algum Cadastro? S/N'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       alterar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava no log de auditoria uma linha de inclusão/alteração/exclusão
+      *>------------------------------------------------------------------------
+       grava-log section.
+
+           move function current-date to ws-data-hora
+
+           move ws-data-hora(7:2) to log-data(1:2)
+           move '/'                to log-data(3:1)
+           move ws-data-hora(5:2) to log-data(4:2)
+           move '/'                to log-data(6:1)
+           move ws-data-hora(1:4) to log-data(7:4)
+
+           move ws-data-hora(9:2)  to log-hora(1:2)
+           move ':'                to log-hora(3:1)
+           move ws-data-hora(11:2) to log-hora(4:2)
+           move ':'                to log-hora(6:1)
+           move ws-data-hora(13:2) to log-hora(7:2)
+
+           move ws-ind          to log-cod
+           move ws-log-operacao to log-operacao
+           move ws-log-antes    to log-antes
+           move ws-log-depois   to log-depois
+
+           write log-linha
+
+           .
+       grava-log-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+
+           stop run
+           .
+
+       finaliza-anormal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   fechar arquivo
+           close arqCadastroAlunos
+
+      *>   quando dá erro
+           if ws-fs-arqCadastroAlunos <> 0 then
+               move 10 to ws-msn-erro-ofsset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadastroAlunos " to ws-msn-erro-text
+      *>       fechar arquivo quando dá erro
+               perform finaliza-anormal
+           end-if
+
+           close arqLogAlunos
+           stop run
+           .
+
+       finaliza-exit.
+           exit.
+
