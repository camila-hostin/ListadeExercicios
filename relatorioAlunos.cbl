@@ -0,0 +1,272 @@
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "relatorioAlunos".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.txt"
+           organization is indexed
+           access mode is sequential
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           alternate record key is fd-turma with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqRelatorioAlunos assign to "relatorioAlunos.txt"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqRelatorioAlunos.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqCadastroAlunos.
+
+           copy "fdAlunos.cpy".
+
+       fd arqRelatorioAlunos.
+
+       01 rel-linha                                pic  x(80).
+
+       01 rel-detalhe.
+           05 rel-cod                               pic  zz9.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-nome                               pic  x(25).
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-turma                              pic  x(10).
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-nota1                              pic  z9,99.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-nota2                              pic  z9,99.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-nota3                              pic  z9,99.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-nota4                              pic  z9,99.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-media                              pic  z9,99.
+           05 filler                                pic  x(03) value ' | '.
+           05 rel-situacao                           pic  x(12).
+
+       01 rel-resumo-linha.
+           05 rr-rotulo                              pic  x(33).
+           05 rr-valor                               pic  x(10).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadastroAlunos                   pic  9(02).
+       77 ws-fs-arqRelatorioAlunos                  pic  9(02).
+       77 ws-fim-arquivo                            pic  x(01) value 'N'.
+
+       77 ws-qtd-alunos                             pic  9(05) value 0.
+       77 ws-qtd-aprovados                          pic  9(05) value 0.
+       77 ws-qtd-recuperacao                        pic  9(05) value 0.
+       77 ws-qtd-reprovados                         pic  9(05) value 0.
+       77 ws-soma-medias                            pic  9(07)v99 value 0.
+       77 ws-media-turma                            pic  9(02)v99 value 0.
+
+       77 ws-edit-num                               pic  zzzz9.
+       77 ws-edit-media                             pic  z9,99.
+
+      *>  variáveis de mensagem de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>----------------- apresentação do problema ----------------------<*
+      *>  Relatório impresso do cadastro de alunos: lê sequencialmente
+      *>todo o arqCadastroAlunos.txt e grava em relatorioAlunos.txt uma
+      *>linha por aluno (nome, notas, média e situação), seguida de um
+      *>rodapé com a contagem de aprovados/recuperação/reprovados e a
+      *>média da turma.
+      *>-----------------------------------------------------------------<*
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadastroAlunos
+
+               if ws-fs-arqCadastroAlunos <> 00 then
+                   move 1 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCadastroAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           open output arqRelatorioAlunos
+
+               if ws-fs-arqRelatorioAlunos <> 00 then
+                   move 2 to ws-msn-erro-ofsset
+                   move ws-fs-arqRelatorioAlunos to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqRelatorioAlunos " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>       cabeçalho do relatório
+           move '-------- Relatorio de Cadastro de Alunos --------' to rel-linha
+           write rel-linha
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadastroAlunos
+               at end
+                   move 'S' to ws-fim-arquivo
+           end-read
+
+           perform until ws-fim-arquivo = 'S'
+
+               perform grava-linha-aluno
+
+               read arqCadastroAlunos
+                   at end
+                       move 'S' to ws-fim-arquivo
+               end-read
+
+           end-perform
+
+           perform grava-resumo
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  grava no relatório a linha de um aluno
+      *>------------------------------------------------------------------------
+       grava-linha-aluno section.
+
+           move fd-cod-aluno  to rel-cod
+           move fd-aluno      to rel-nome
+           move fd-turma      to rel-turma
+           move fd-nota1      to rel-nota1
+           move fd-nota2      to rel-nota2
+           move fd-nota3      to rel-nota3
+           move fd-nota4      to rel-nota4
+           move fd-media      to rel-media
+           move fd-situacao   to rel-situacao
+
+           write rel-detalhe
+
+           add 1 to ws-qtd-alunos
+           add fd-media to ws-soma-medias
+
+           evaluate fd-situacao
+               when 'Aprovado'
+                   add 1 to ws-qtd-aprovados
+               when 'Recuperacao'
+                   add 1 to ws-qtd-recuperacao
+               when other
+                   add 1 to ws-qtd-reprovados
+           end-evaluate
+
+           .
+       grava-linha-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  grava o rodapé com os totais da turma
+      *>------------------------------------------------------------------------
+       grava-resumo section.
+
+           move '-------------------------------------' to rel-linha
+           write rel-linha
+
+           if ws-qtd-alunos > 0 then
+               compute ws-media-turma = ws-soma-medias / ws-qtd-alunos
+           else
+               move 0 to ws-media-turma
+           end-if
+
+           move 'Total de Alunos Cadastrados:'       to rr-rotulo
+           move ws-qtd-alunos to ws-edit-num
+           move ws-edit-num to rr-valor
+           write rel-resumo-linha
+
+           move 'Total de Aprovados:'                to rr-rotulo
+           move ws-qtd-aprovados to ws-edit-num
+           move ws-edit-num to rr-valor
+           write rel-resumo-linha
+
+           move 'Total em Recuperacao:'              to rr-rotulo
+           move ws-qtd-recuperacao to ws-edit-num
+           move ws-edit-num to rr-valor
+           write rel-resumo-linha
+
+           move 'Total de Reprovados:'                to rr-rotulo
+           move ws-qtd-reprovados to ws-edit-num
+           move ws-edit-num to rr-valor
+           write rel-resumo-linha
+
+           move 'Media da Turma:'                    to rr-rotulo
+           move ws-media-turma to ws-edit-media
+           move ws-edit-media to rr-valor
+           write rel-resumo-linha
+
+           .
+       grava-resumo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+
+           stop run
+           .
+
+       finaliza-anormal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   fechar arquivos
+           close arqCadastroAlunos
+           close arqRelatorioAlunos
+
+           display 'Relatorio gerado em relatorioAlunos.txt'
+
+           stop run
+           .
+
+       finaliza-exit.
+           exit.
